@@ -0,0 +1,169 @@
+      *************************************************
+      *  EXTRACCION BATCH DEL FICHERO MAESTRO DE CLIENTES PARA EL
+      *  INTERFAZ CON EL SISTEMA DE MARKETING/CRM. INCLUYE
+      *  CHECKPOINT/REINICIO PARA PODER CONTINUAR UNA EJECUCION
+      *  NOCTURNA QUE HAYA TERMINADO ANORMALMENTE SIN REPROCESAR
+      *  TODO EL FICHERO.
+      *************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLNTEXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CLIENTES ASSIGN TO CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS C-DNI
+               FILE STATUS IS WS-ESTADO-CLIENTES.
+           SELECT F-EXTRACTO ASSIGN TO EXTRACTO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-EXTRACTO.
+           SELECT F-CHECKPOINT ASSIGN TO CHKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CHECKPOINT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-CLIENTES.
+      *==============================================================
+      * LAYOUT DEL REGISTRO DE CLIENTES (COMPARTIDO CON LO ONLINE)
+      *==============================================================
+       COPY CLNTREG.
+       FD  F-EXTRACTO
+           RECORDING MODE IS F.
+       01  REGISTRO-EXTRACTO                 PIC X(128).
+       FD  F-CHECKPOINT
+           RECORDING MODE IS F.
+       01  REGISTRO-CHECKPOINT.
+           05  CKPT-ULT-DNI                  PIC X(9).
+           05  CKPT-ESTADO                   PIC X(1).
+               88  CKPT-PENDIENTE                   VALUE 'P'.
+               88  CKPT-COMPLETO                    VALUE 'C'.
+       WORKING-STORAGE SECTION.
+       01  WS-ESTADO-CLIENTES                PIC X(2).
+           88  CLIENTES-OK                          VALUE '00'.
+           88  CLIENTES-FIN                         VALUE '10'.
+       01  WS-ESTADO-EXTRACTO                PIC X(2).
+       01  WS-ESTADO-CHECKPOINT              PIC X(2).
+           88  CHECKPOINT-OK                        VALUE '00'.
+       01  WS-HAY-REINICIO                   PIC X(1) VALUE 'N'.
+           88  HAY-REINICIO                         VALUE 'S'.
+       01  WS-ULT-DNI-PROCESADO              PIC X(9).
+       01  WS-CONTADOR-INTERVALO             PIC 9(5) VALUE 0.
+       01  WS-INTERVALO-CHECKPOINT           PIC 9(5) VALUE 100.
+       01  WS-TOTAL-REGISTROS                PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+       PROCESO-PRINCIPAL.
+           PERFORM INICIO-PROCESO.
+           PERFORM LEER-CLIENTE.
+           PERFORM UNTIL CLIENTES-FIN
+               PERFORM ESCRIBIR-EXTRACTO
+               PERFORM ACTUALIZAR-CHECKPOINT
+               PERFORM LEER-CLIENTE
+           END-PERFORM.
+           PERFORM FIN-PROCESO.
+           GOBACK.
+      *============================================================
+      * COMPRUEBA SI HAY UN CHECKPOINT PENDIENTE DE UNA EJECUCION
+      * ANTERIOR Y, EN CASO AFIRMATIVO, SITUA LA LECTURA DEL
+      * FICHERO CLIENTES A CONTINUACION DEL ULTIMO DNI PROCESADO.
+      *============================================================
+       INICIO-PROCESO.
+           PERFORM LEER-CHECKPOINT-REINICIO.
+           OPEN INPUT F-CLIENTES.
+           IF NOT CLIENTES-OK
+               DISPLAY 'ERROR AL ABRIR CLIENTES: ' WS-ESTADO-CLIENTES
+               STOP RUN
+           END-IF.
+           IF HAY-REINICIO
+               MOVE WS-ULT-DNI-PROCESADO TO C-DNI
+               START F-CLIENTES KEY IS GREATER THAN C-DNI
+               END-START
+               IF NOT CLIENTES-OK
+                   DISPLAY 'SIN REGISTROS PENDIENTES TRAS EL DNI '
+                           WS-ULT-DNI-PROCESADO
+                   SET CLIENTES-FIN TO TRUE
+               END-IF
+               OPEN EXTEND F-EXTRACTO
+               DISPLAY 'REINICIO DE LA EXTRACCION A PARTIR DEL DNI '
+                       WS-ULT-DNI-PROCESADO
+           ELSE
+               OPEN OUTPUT F-EXTRACTO
+           END-IF.
+           IF WS-ESTADO-EXTRACTO NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EXTRACTO: ' WS-ESTADO-EXTRACTO
+               STOP RUN
+           END-IF.
+      *
+       LEER-CHECKPOINT-REINICIO.
+           OPEN INPUT F-CHECKPOINT.
+           IF CHECKPOINT-OK
+               READ F-CHECKPOINT
+                   AT END CONTINUE
+               END-READ
+               IF CHECKPOINT-OK AND CKPT-PENDIENTE
+                   MOVE CKPT-ULT-DNI TO WS-ULT-DNI-PROCESADO
+                   SET HAY-REINICIO TO TRUE
+               END-IF
+               CLOSE F-CHECKPOINT
+           END-IF.
+      *
+       LEER-CLIENTE.
+           READ F-CLIENTES NEXT RECORD
+               AT END
+                   SET CLIENTES-FIN TO TRUE
+           END-READ.
+           IF CLIENTES-OK
+               ADD 1 TO WS-TOTAL-REGISTROS
+           END-IF.
+      *
+       ESCRIBIR-EXTRACTO.
+           MOVE SPACES TO REGISTRO-EXTRACTO.
+           MOVE REGISTRO-CLIENTES TO REGISTRO-EXTRACTO.
+           WRITE REGISTRO-EXTRACTO.
+           IF WS-ESTADO-EXTRACTO NOT = '00'
+               DISPLAY 'ERROR AL GRABAR EXTRACTO: ' WS-ESTADO-EXTRACTO
+               STOP RUN
+           END-IF.
+      *============================================================
+      * GRABA UN CHECKPOINT CADA WS-INTERVALO-CHECKPOINT REGISTROS
+      * PARA PERMITIR EL REINICIO SI LA EJECUCION SE INTERRUMPE.
+      *============================================================
+       ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-INTERVALO.
+           IF WS-CONTADOR-INTERVALO >= WS-INTERVALO-CHECKPOINT
+               PERFORM GRABAR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-INTERVALO
+           END-IF.
+      *
+       GRABAR-CHECKPOINT.
+           MOVE C-DNI TO CKPT-ULT-DNI.
+           SET CKPT-PENDIENTE TO TRUE.
+           OPEN OUTPUT F-CHECKPOINT.
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR AL ABRIR CHKPOINT: ' WS-ESTADO-CHECKPOINT
+               STOP RUN
+           END-IF.
+           WRITE REGISTRO-CHECKPOINT.
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR AL GRABAR CHKPOINT: ' WS-ESTADO-CHECKPOINT
+               STOP RUN
+           END-IF.
+           CLOSE F-CHECKPOINT.
+      *
+       FIN-PROCESO.
+           SET CKPT-COMPLETO TO TRUE.
+           MOVE SPACES TO CKPT-ULT-DNI.
+           OPEN OUTPUT F-CHECKPOINT.
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR AL ABRIR CHKPOINT: ' WS-ESTADO-CHECKPOINT
+               STOP RUN
+           END-IF.
+           WRITE REGISTRO-CHECKPOINT.
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR AL GRABAR CHKPOINT: ' WS-ESTADO-CHECKPOINT
+               STOP RUN
+           END-IF.
+           CLOSE F-CHECKPOINT.
+           CLOSE F-CLIENTES.
+           CLOSE F-EXTRACTO.
+           DISPLAY 'TOTAL DE CLIENTES EXTRAIDOS: ' WS-TOTAL-REGISTROS.
