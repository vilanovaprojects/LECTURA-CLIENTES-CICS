@@ -0,0 +1,115 @@
+      *************************************************
+      *  LISTADO BATCH DEL FICHERO MAESTRO DE CLIENTES
+      *************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLNTREP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CLIENTES ASSIGN TO CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS C-DNI
+               FILE STATUS IS WS-ESTADO-CLIENTES.
+           SELECT F-LISTADO ASSIGN TO LISTADO
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-CLIENTES.
+      *==============================================================
+      * LAYOUT DEL REGISTRO DE CLIENTES (COMPARTIDO CON LO ONLINE)
+      *==============================================================
+       COPY CLNTREG.
+       FD  F-LISTADO
+           RECORDING MODE IS F.
+       01  LINEA-LISTADO                  PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-ESTADO-CLIENTES             PIC X(2).
+           88  CLIENTES-OK                       VALUE '00'.
+           88  CLIENTES-FIN                      VALUE '10'.
+       01  WS-CONTADORES.
+           05  WS-LINEAS-PAGINA           PIC 9(2)  VALUE 0.
+           05  WS-NUM-PAGINA              PIC 9(4)  VALUE 0.
+           05  WS-TOTAL-REGISTROS         PIC 9(7)  VALUE 0.
+       01  WS-MAX-LINEAS-PAGINA           PIC 9(2)  VALUE 55.
+       01  LINEA-CABECERA-1.
+           05  FILLER                     PIC X(40)
+               VALUE 'LISTADO DE CLIENTES'.
+           05  FILLER                     PIC X(10) VALUE 'PAGINA: '.
+           05  CAB-PAGINA                 PIC ZZZ9.
+       01  LINEA-CABECERA-2.
+           05  FILLER                     PIC X(9)  VALUE 'DNI'.
+           05  FILLER                     PIC X(12) VALUE 'NOMBRE'.
+           05  FILLER                     PIC X(23) VALUE 'APELLIDOS'.
+           05  FILLER                     PIC X(11) VALUE 'TELEFONO'.
+           05  FILLER                     PIC X(35) VALUE 'DIRECCION'.
+       01  LINEA-DETALLE.
+           05  DET-DNI                    PIC X(9).
+           05  FILLER                     PIC X(1).
+           05  DET-NOMBRE                 PIC X(10).
+           05  FILLER                     PIC X(1).
+           05  DET-APELLIDO               PIC X(21).
+           05  FILLER                     PIC X(1).
+           05  DET-TELEFONO               PIC X(9).
+           05  FILLER                     PIC X(1).
+           05  DET-DIRECCION              PIC X(35).
+       01  LINEA-TOTAL.
+           05  FILLER                     PIC X(20)
+               VALUE 'TOTAL DE CLIENTES: '.
+           05  TOT-REGISTROS               PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       PROCESO-PRINCIPAL.
+           PERFORM INICIO-PROCESO.
+           PERFORM LEER-CLIENTE.
+           PERFORM UNTIL CLIENTES-FIN
+               PERFORM ESCRIBIR-DETALLE
+               PERFORM LEER-CLIENTE
+           END-PERFORM.
+           PERFORM FIN-PROCESO.
+           GOBACK.
+      *
+       INICIO-PROCESO.
+           OPEN INPUT F-CLIENTES.
+           IF NOT CLIENTES-OK
+               DISPLAY 'ERROR AL ABRIR CLIENTES: ' WS-ESTADO-CLIENTES
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT F-LISTADO.
+      *
+       LEER-CLIENTE.
+           READ F-CLIENTES NEXT RECORD
+               AT END
+                   SET CLIENTES-FIN TO TRUE
+           END-READ.
+           IF CLIENTES-OK
+               ADD 1 TO WS-TOTAL-REGISTROS
+           END-IF.
+      *
+       ESCRIBIR-DETALLE.
+           IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+              OR WS-LINEAS-PAGINA = 0
+               PERFORM ESCRIBIR-CABECERA
+           END-IF.
+           MOVE C-DNI        TO DET-DNI.
+           MOVE C-NOMBRE     TO DET-NOMBRE.
+           MOVE C-APELLIDO   TO DET-APELLIDO.
+           MOVE C-TELEFONO   TO DET-TELEFONO.
+           MOVE C-DIRECCION  TO DET-DIRECCION.
+           WRITE LINEA-LISTADO FROM LINEA-DETALLE.
+           ADD 1 TO WS-LINEAS-PAGINA.
+      *
+       ESCRIBIR-CABECERA.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE WS-NUM-PAGINA TO CAB-PAGINA.
+           WRITE LINEA-LISTADO FROM LINEA-CABECERA-1
+               AFTER ADVANCING PAGE.
+           WRITE LINEA-LISTADO FROM LINEA-CABECERA-2
+               AFTER ADVANCING 2 LINES.
+           MOVE 2 TO WS-LINEAS-PAGINA.
+      *
+       FIN-PROCESO.
+           MOVE WS-TOTAL-REGISTROS TO TOT-REGISTROS.
+           WRITE LINEA-LISTADO FROM LINEA-TOTAL
+               AFTER ADVANCING 2 LINES.
+           CLOSE F-CLIENTES.
+           CLOSE F-LISTADO.
