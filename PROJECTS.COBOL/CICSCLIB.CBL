@@ -0,0 +1,233 @@
+      *************************************************
+      *  BUSQUEDA DE CLIENTES POR APELLIDO (INDICE ALTERNATIVO)
+      *************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLNB.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *==============================================================
+      * LA COPY MAPA GENERADO
+      *==============================================================
+       COPY CLNBMP.
+      *==============================================================
+      * FIN DE LA COPY DEL MAPA GENERADO
+      *==============================================================
+       01 MSG-FIN-SESION  PIC X(13) VALUE 'FIN DE SESION'.
+       01 MI-COMMAREA.
+           03 CA-ULT-CLAVE                PIC X(31).
+      *==============================================================
+      * LAYOUT DEL REGISTRO DE CLIENTES (COMPARTIDO CON LO ONLINE)
+      *==============================================================
+       COPY CLNTREG.
+       01  RESPUESTA                      PIC S9(8)  COMP.
+       01  WS-IDX                         PIC 9(1).
+       01  WS-CONTINUA-BUSQUEDA           PIC X(1).
+       01  WS-CLAVE-BUSQUEDA.
+           05  WS-CLAVE-APELLIDO          PIC X(21).
+           05  WS-CLAVE-NOMBRE            PIC X(10).
+      *============================================================
+      * COPIAMOS AYUDAS DE BMS PARA HACER BONITO EL TERMINAL
+      *============================================================
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      *
+       LINKAGE SECTION.
+      *
+        01  DFHCOMMAREA                    PIC X(31).
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO CLNBMPI
+              MOVE SPACES TO MI-COMMAREA
+              PERFORM MANDAR-MAPONLY
+              PERFORM RETORNO-TRANS
+           ELSE
+              MOVE DFHCOMMAREA TO MI-COMMAREA
+           END-IF.
+      *============================================================
+      * RECOGIDA DEL MAPA DEL USUARIO
+      *============================================================
+           EXEC CICS RECEIVE MAP('CLNBMP')
+                   INTO(CLNBMPI)
+                   NOHANDLE
+              END-EXEC.
+           IF EIBAID = DFHPF3
+              PERFORM FIN-SESION
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+           EVALUATE EIBRESP
+                    WHEN DFHRESP(NORMAL)
+           CONTINUE
+                    WHEN DFHRESP(MAPFAIL)
+                    PERFORM FALLO-MAPA
+                    PERFORM RETORNO-TRANS
+           END-EVALUATE.
+      *============================================================
+      * BUSQUEDA POR APELLIDO EN EL INDICE ALTERNATIVO
+      *============================================================
+           IF EIBAID = DFHPF8
+               PERFORM BUSCAR-SIGUIENTES
+           ELSE
+               PERFORM BUSCAR-POR-APELLIDO
+           END-IF.
+      *============================================================
+      * RESPUESTA AL MAPA
+      *============================================================
+           EXEC CICS SEND MAP('CLNBMP')
+               DATAONLY
+               FROM(CLNBMPO)
+           END-EXEC.
+           PERFORM RETORNO-TRANS.
+      *============================================================
+      * PROCEDIMIENTO DEL PSEUDO-CONVERSACIONAL
+      *============================================================
+       RETORNO-TRANS.
+               EXEC CICS RETURN
+                     TRANSID(EIBTRNID)
+                     COMMAREA(MI-COMMAREA)
+                     LENGTH(31)
+               END-EXEC.
+               GOBACK.
+      *============================================================
+      * RESTO DE PROCEDIMIENTOS
+      *============================================================
+       MANDAR-MAPONLY.
+               EXEC CICS SEND MAP('CLNBMP')
+                     MAPONLY
+                     ERASE
+                     NOHANDLE
+               END-EXEC.
+      *
+       FALLO-MAPA.
+           MOVE DFHBLINK TO MSGH.
+           MOVE 'POR FAVOR, INTRODUZCA UN APELLIDO' TO MSGO.
+               EXEC CICS SEND MAP('CLNBMP')
+                     ERASE
+                     FROM(CLNBMPO)
+                     NOHANDLE
+               END-EXEC.
+           PERFORM RETORNO-TRANS.
+      *
+       FIN-SESION.
+           EXEC CICS
+               SEND TEXT FROM(MSG-FIN-SESION)
+                         ERASE
+                         FREEKB
+           END-EXEC.
+      *============================================================
+      * PRIMERA BUSQUEDA POR APELLIDO TECLEADO
+      *============================================================
+       BUSCAR-POR-APELLIDO.
+           MOVE SURI TO WS-CLAVE-APELLIDO.
+           MOVE LOW-VALUES TO WS-CLAVE-NOMBRE.
+           MOVE WS-CLAVE-BUSQUEDA TO CA-ULT-CLAVE.
+           MOVE 'N' TO WS-CONTINUA-BUSQUEDA.
+           PERFORM LISTAR-COINCIDENCIAS.
+      *============================================================
+      * PF8: SIGUIENTE GRUPO DE COINCIDENCIAS (CONTINUA EL BROWSE)
+      *============================================================
+       BUSCAR-SIGUIENTES.
+           MOVE CA-ULT-CLAVE TO WS-CLAVE-BUSQUEDA.
+           MOVE 'S' TO WS-CONTINUA-BUSQUEDA.
+           PERFORM LISTAR-COINCIDENCIAS.
+      *
+       LISTAR-COINCIDENCIAS.
+           PERFORM LIMPIAR-LINEAS-RESULTADO.
+           EXEC CICS
+               STARTBR FILE('CLIENTES2')
+                       RIDFLD(WS-CLAVE-BUSQUEDA)
+                       GTEQ
+                       RESP(RESPUESTA)
+           END-EXEC.
+           EVALUATE RESPUESTA
+               WHEN DFHRESP(NORMAL)
+                   IF WS-CONTINUA-BUSQUEDA = 'S'
+                       PERFORM SALTAR-ULTIMA-COINCIDENCIA
+                   END-IF
+                   MOVE 1 TO WS-IDX
+                   PERFORM UNTIL WS-IDX > 5
+                       EXEC CICS
+                           READNEXT FILE('CLIENTES2')
+                                    INTO(REGISTRO-CLIENTES)
+                                    RIDFLD(WS-CLAVE-BUSQUEDA)
+                                    RESP(RESPUESTA)
+                       END-EXEC
+                       IF RESPUESTA = DFHRESP(NORMAL)
+                          AND C-APELLIDO(1:LENGTH OF SURI) = SURI
+                           PERFORM CARGAR-LINEA-RESULTADO
+                           MOVE C-APELLIDO TO WS-CLAVE-APELLIDO
+                           MOVE C-NOMBRE   TO WS-CLAVE-NOMBRE
+                           ADD 1 TO WS-IDX
+                       ELSE
+                           MOVE 'NO HAY MAS COINCIDENCIAS' TO MSGO
+                           MOVE 6 TO WS-IDX
+                       END-IF
+                   END-PERFORM
+                   MOVE WS-CLAVE-BUSQUEDA TO CA-ULT-CLAVE
+                   EXEC CICS ENDBR FILE('CLIENTES2') END-EXEC
+               WHEN DFHRESP(NOTOPEN)
+                   MOVE 'SERVICIO NO DISPONIBLE, INTENTELO MAS TARDE'
+                        TO MSGO
+               WHEN DFHRESP(DISABLED)
+                   MOVE 'SERVICIO NO DISPONIBLE, INTENTELO MAS TARDE'
+                        TO MSGO
+               WHEN OTHER
+                   MOVE 'NO SE HAN ENCONTRADO CLIENTES CON ESE APELLIDO'
+                        TO MSGO
+           END-EVALUATE.
+      *============================================================
+      * LA PRIMERA LECTURA TRAS UN STARTBR DE CONTINUACION DEVUELVE
+      * DE NUEVO LA ULTIMA COINCIDENCIA YA MOSTRADA; SE DESCARTA
+      * AQUI PARA QUE CADA PAGINA MUESTRE 5 COINCIDENCIAS NUEVAS.
+      *============================================================
+       SALTAR-ULTIMA-COINCIDENCIA.
+           EXEC CICS
+               READNEXT FILE('CLIENTES2')
+                        INTO(REGISTRO-CLIENTES)
+                        RIDFLD(WS-CLAVE-BUSQUEDA)
+                        RESP(RESPUESTA)
+           END-EXEC.
+           IF RESPUESTA = DFHRESP(NORMAL)
+               MOVE C-APELLIDO TO WS-CLAVE-APELLIDO
+               MOVE C-NOMBRE   TO WS-CLAVE-NOMBRE
+           END-IF.
+      *
+       LIMPIAR-LINEAS-RESULTADO.
+           MOVE SPACES TO L1DO L1NO L1AO
+                          L2DO L2NO L2AO
+                          L3DO L3NO L3AO
+                          L4DO L4NO L4AO
+                          L5DO L5NO L5AO.
+           MOVE 'UTILICE PF8 PARA VER MAS COINCIDENCIAS' TO MSGO.
+      *
+       CARGAR-LINEA-RESULTADO.
+           EVALUATE WS-IDX
+               WHEN 1
+                   MOVE C-DNI      TO L1DO
+                   MOVE C-NOMBRE   TO L1NO
+                   MOVE C-APELLIDO TO L1AO
+               WHEN 2
+                   MOVE C-DNI      TO L2DO
+                   MOVE C-NOMBRE   TO L2NO
+                   MOVE C-APELLIDO TO L2AO
+               WHEN 3
+                   MOVE C-DNI      TO L3DO
+                   MOVE C-NOMBRE   TO L3NO
+                   MOVE C-APELLIDO TO L3AO
+               WHEN 4
+                   MOVE C-DNI      TO L4DO
+                   MOVE C-NOMBRE   TO L4NO
+                   MOVE C-APELLIDO TO L4AO
+               WHEN 5
+                   MOVE C-DNI      TO L5DO
+                   MOVE C-NOMBRE   TO L5NO
+                   MOVE C-APELLIDO TO L5AO
+           END-EVALUATE.
+      *
+       FIN-PGM.
+               EXEC CICS RETURN
+               END-EXEC.
+               GOBACK.
