@@ -14,30 +14,59 @@
       * FIN DE LA COPY DEL MAPA GENERADO                                
       *==============================================================   
        01 MSG-FIN-SESION  PIC X(13) VALUE 'FIN DE SESION'.              
-       01 MI-COMMAREA.                                                  
-       03 CAMPOINICIO                     PIC X(8).                     
-       01  REGISTRO-CLIENTES.                                           
-           05  C-DNI                      PIC X(9).                     
-           05  C-NOMBRE                   PIC X(10).                    
-           05  C-APELLIDO                 PIC X(21).                    
-           05  C-TELEFONO                 PIC X(9).                     
-           05  C-DIRECCION                PIC X(35).                    
-       01  RESPUESTA                      PIC S9(8)  COMP.              
-      *============================================================     
-      * COPIAMOS AYUDAS DE BMS PARA HACER BONITO EL TERMINAL            
+       01 MI-COMMAREA.
+       03 CAMPOINICIO                     PIC X(8).
+       03 CA-MODO                         PIC X(1).
+       03 CA-ULT-DNI                      PIC X(9).
+      *==============================================================
+      * LAYOUT DEL REGISTRO DE CLIENTES (COMPARTIDO CON EL BATCH)
+      *==============================================================
+       COPY CLNTREG.
+       01  RESPUESTA                      PIC S9(8)  COMP.
+       01  WS-ABSTIME                     PIC S9(15) COMP-3.
+       01  WS-IDX                         PIC 9(1).
+       01  WS-BROWSE-CONTINUA             PIC X(1).
+      *==============================================================
+      * LAYOUT DEL REGISTRO DE AUDITORIA DE CONSULTAS
+      *==============================================================
+       COPY CLNTLOG.
+      *==============================================================
+      * TABLA DE USUARIOS AUTORIZADOS A VER DATOS PERSONALES
+      *==============================================================
+       COPY CLNAUTH.
+      *==============================================================
+      * VALIDACION DEL DIGITO DE CONTROL DEL DNI
+      *==============================================================
+       01  WS-DNI-OK                      PIC X(2)  VALUE 'SI'.
+           88  DNI-VALIDO                        VALUE 'SI'.
+           88  DNI-INVALIDO                      VALUE 'NO'.
+       01  WS-DNI-NUM                     PIC 9(8).
+       01  WS-DNI-LETRA                   PIC X(1).
+       01  WS-DNI-RESTO                   PIC 9(2).
+       01  TABLA-LETRAS-DNI               PIC X(23) VALUE
+           'TRWAGMYFPDXBNJZSQVHLCKE'.
+       01  TABLA-LETRAS-DNI-R REDEFINES TABLA-LETRAS-DNI.
+           05  LETRA-DNI                  PIC X(1) OCCURS 23 TIMES.
+      *============================================================
+      * COPIAMOS AYUDAS DE BMS PARA HACER BONITO EL TERMINAL
       *============================================================     
        COPY DFHAID.                                                     
        COPY DFHBMSCA.                                                   
       *                                                                 
-       LINKAGE SECTION.                                                 
-      *                                                                 
-       PROCEDURE DIVISION.                                              
-      *                                                                 
-           IF EIBCALEN = 0                                              
-              MOVE LOW-VALUES TO CLNTMPI                                
-              PERFORM MANDAR-MAPONLY                                    
-              PERFORM RETORNO-TRANS                                     
-           END-IF.                                                      
+       LINKAGE SECTION.
+      *
+        01  DFHCOMMAREA                    PIC X(18).
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO CLNTMPI
+              MOVE SPACES TO MI-COMMAREA
+              PERFORM MANDAR-MAPONLY
+              PERFORM RETORNO-TRANS
+           ELSE
+              MOVE DFHCOMMAREA TO MI-COMMAREA
+           END-IF.
       *============================================================     
       * RECOGIDA DEL MAPA DEL USUARIO                                   
       *============================================================     
@@ -48,37 +77,36 @@
       *============================================================     
       * EVALUAMOS LA RESPUESTA DEL USUARIO                              
       *============================================================     
-           IF EIBAID = DFHPF3                                           
-              PERFORM FIN-SESION                                        
-              EXEC CICS RETURN                                          
-              END-EXEC                                                  
-           END-IF.                                                      
-           EVALUATE EIBRESP                                             
-                    WHEN DFHRESP(NORMAL)                                
-           CONTINUE                                                     
-                    WHEN DFHRESP(MAPFAIL)                               
-                    PERFORM FALLO-MAPA                                  
-                    PERFORM RETORNO-TRANS                               
-           END-EVALUATE.                                                
-      *============================================================     
-      * TRATAMIENTO DEL FICHERO                                         
-      *============================================================     
-           EXEC CICS                                                    
-               READ FILE('CLIENTES')                                    
-                    INTO(REGISTRO-CLIENTES)                             
-                    RIDFLD(DNII)                                        
-                    RESP(RESPUESTA)                                     
-           END-EXEC.                                                    
-           IF RESPUESTA = DFHRESP(NORMAL)                               
-               MOVE 'REGISTRO ENCONTRADO'  TO MSGO                      
-               MOVE C-NOMBRE     TO NOMO                                
-               MOVE C-APELLIDO   TO APEO                                
-               MOVE C-TELEFONO   TO TLFO                                
-               MOVE C-DIRECCION  TO DIRO                                
-           ELSE                                                         
-               PERFORM FALLO-FICHERO                                    
-           END-IF.                                                      
-      *============================================================     
+           IF EIBAID = DFHPF3
+              PERFORM FIN-SESION
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+           EVALUATE EIBRESP
+                    WHEN DFHRESP(NORMAL)
+           CONTINUE
+                    WHEN DFHRESP(MAPFAIL)
+                    PERFORM FALLO-MAPA
+                    PERFORM RETORNO-TRANS
+           END-EVALUATE.
+      *============================================================
+      * MODO DE TRABAJO SEGUN LA TECLA PULSADA
+      *============================================================
+           EVALUATE TRUE
+              WHEN EIBAID = DFHPF5
+                 PERFORM ALTA-CLIENTE
+              WHEN EIBAID = DFHPF6
+                 PERFORM MODIFICACION-CLIENTE
+              WHEN EIBAID = DFHPF9
+                 PERFORM BAJA-CLIENTE
+              WHEN EIBAID = DFHPF7
+                 PERFORM NAVEGAR-ATRAS
+              WHEN EIBAID = DFHPF8
+                 PERFORM NAVEGAR-ADELANTE
+              WHEN OTHER
+                 PERFORM TRATAMIENTO-DEL-FICHERO
+           END-EVALUATE.
+      *============================================================
       * RESPUESTA AL MAPA                                               
       *============================================================     
            EXEC CICS SEND MAP('CLNTMP')                                 
@@ -91,8 +119,8 @@
        RETORNO-TRANS.                                                   
                EXEC CICS RETURN                                         
                      TRANSID(EIBTRNID)                                  
-                     COMMAREA(MI-COMMAREA)                              
-                     LENGTH(8)                                          
+                     COMMAREA(MI-COMMAREA)
+                     LENGTH(18)
                END-EXEC.                                                
                GOBACK.                                                  
       *============================================================     
@@ -121,20 +149,384 @@
                          ERASE                                          
                          FREEKB                                         
            END-EXEC.                                                    
-      *                                                                 
-       FALLO-FICHERO.                                                   
-           IF RESPUESTA = DFHRESP(NOTFND)                               
-               MOVE 'EL CLIENTE NO EXISTE.' TO MSGO                     
-               MOVE SPACE TO NOMO                                       
-                             APEO                                       
-                             TLFO                                       
-                             DIRO                                       
-           ELSE                                                         
-               EXEC CICS ABEND                                          
-               END-EXEC                                                 
-           END-IF.                                                      
-      *                                                                 
-       FIN-PGM.                                                         
+      *============================================================
+      * TRATAMIENTO DEL FICHERO (CONSULTA POR DNI)
+      *============================================================
+       TRATAMIENTO-DEL-FICHERO.
+           MOVE SPACES TO CA-MODO.
+           PERFORM VALIDAR-DNI.
+           IF DNI-INVALIDO
+               MOVE 'DNI INCORRECTO, REVISE EL NUMERO' TO MSGO
+               MOVE SPACES TO NOMO APEO TLFO DIRO EMAO ESTO FECO
+           ELSE
+               EXEC CICS
+                   READ FILE('CLIENTES')
+                        INTO(REGISTRO-CLIENTES)
+                        RIDFLD(DNII)
+                        RESP(RESPUESTA)
+               END-EXEC
+               IF RESPUESTA = DFHRESP(NORMAL)
+                   MOVE 'REGISTRO ENCONTRADO'  TO MSGO
+                   MOVE C-NOMBRE     TO NOMO
+                   MOVE C-APELLIDO   TO APEO
+                   MOVE C-ESTADO     TO ESTO
+                   MOVE C-FECHA-ALTA TO FECO
+                   PERFORM COMPROBAR-AUTORIZACION-PII
+                   IF ES-AUTORIZADO-PII
+                       MOVE C-TELEFONO   TO TLFO
+                       MOVE C-DIRECCION  TO DIRO
+                       MOVE C-EMAIL      TO EMAO
+                   ELSE
+                       MOVE SPACES       TO TLFO DIRO EMAO
+                   END-IF
+                   PERFORM REGISTRAR-AUDITORIA
+               ELSE
+                   PERFORM FALLO-FICHERO
+               END-IF
+           END-IF.
+      *============================================================
+      * COMPRUEBA SI EL USUARIO CONECTADO PUEDE VER DATOS PERSONALES
+      *============================================================
+       COMPROBAR-AUTORIZACION-PII.
+           MOVE 'NO' TO USUARIO-AUTORIZADO-PII.
+           SET IX-USUARIO-PII TO 1.
+           SEARCH USUARIO-PII
+               AT END
+                   CONTINUE
+               WHEN USUARIO-PII(IX-USUARIO-PII) = EIBUSERID
+                   MOVE 'SI' TO USUARIO-AUTORIZADO-PII
+           END-SEARCH.
+      *============================================================
+      * VALIDACION DEL DIGITO DE CONTROL DEL DNI
+      *============================================================
+       VALIDAR-DNI.
+           SET DNI-VALIDO TO TRUE.
+           IF DNII(1:8) IS NOT NUMERIC
+              OR DNII(9:1) = SPACE
+               SET DNI-INVALIDO TO TRUE
+           ELSE
+               MOVE DNII(1:8) TO WS-DNI-NUM
+               MOVE DNII(9:1) TO WS-DNI-LETRA
+               COMPUTE WS-DNI-RESTO = FUNCTION MOD(WS-DNI-NUM, 23)
+               IF LETRA-DNI(WS-DNI-RESTO + 1) = WS-DNI-LETRA
+                   SET DNI-VALIDO TO TRUE
+               ELSE
+                   SET DNI-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+      *============================================================
+      * ESCRIBE LA TRAZA DE AUDITORIA DE LA CONSULTA
+      *============================================================
+       REGISTRAR-AUDITORIA.
+           MOVE DNII       TO LOG-DNI.
+           MOVE EIBTRNID   TO LOG-TRANID.
+           MOVE EIBTRMID   TO LOG-TERMID.
+           MOVE EIBUSERID  TO LOG-USERID.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(LOG-FECHA)
+                     TIME(LOG-HORA)
+           END-EXEC.
+           EXEC CICS
+               WRITE FILE('CLNTLOG')
+                     FROM(REGISTRO-CLNTLOG)
+                     RESP(RESPUESTA)
+           END-EXEC.
+      *============================================================
+      * ALTA DE UN NUEVO CLIENTE (PF5)
+      *============================================================
+       ALTA-CLIENTE.
+           MOVE SPACES TO CA-MODO.
+           MOVE SPACES TO REGISTRO-CLIENTES.
+           MOVE DNII TO C-DNI.
+           MOVE NOMI TO C-NOMBRE.
+           MOVE APEI TO C-APELLIDO.
+           MOVE TLFI TO C-TELEFONO.
+           MOVE DIRI TO C-DIRECCION.
+           MOVE EMAI TO C-EMAIL.
+           MOVE ESTI TO C-ESTADO.
+           MOVE FECI TO C-FECHA-ALTA.
+           PERFORM COMPROBAR-AUTORIZACION-PII.
+           EXEC CICS
+               WRITE FILE('CLIENTES')
+                     FROM(REGISTRO-CLIENTES)
+                     RIDFLD(DNII)
+                     RESP(RESPUESTA)
+           END-EXEC.
+           IF RESPUESTA = DFHRESP(NORMAL)
+               MOVE 'CLIENTE DADO DE ALTA CORRECTAMENTE' TO MSGO
+               MOVE NOMI TO NOMO
+               MOVE APEI TO APEO
+               MOVE ESTI TO ESTO
+               MOVE FECI TO FECO
+               IF ES-AUTORIZADO-PII
+                   MOVE TLFI TO TLFO
+                   MOVE DIRI TO DIRO
+                   MOVE EMAI TO EMAO
+               ELSE
+                   MOVE SPACES TO TLFO DIRO EMAO
+               END-IF
+           ELSE
+               PERFORM FALLO-MANTENIMIENTO
+           END-IF.
+      *============================================================
+      * MODIFICACION DE UN CLIENTE EXISTENTE (PF6)
+      *============================================================
+       MODIFICACION-CLIENTE.
+           MOVE SPACES TO CA-MODO.
+           EXEC CICS
+               READ FILE('CLIENTES')
+                    INTO(REGISTRO-CLIENTES)
+                    RIDFLD(DNII)
+                    UPDATE
+                    RESP(RESPUESTA)
+           END-EXEC.
+           IF RESPUESTA = DFHRESP(NORMAL)
+               MOVE NOMI TO C-NOMBRE
+               MOVE APEI TO C-APELLIDO
+               MOVE TLFI TO C-TELEFONO
+               MOVE DIRI TO C-DIRECCION
+               MOVE EMAI TO C-EMAIL
+               MOVE ESTI TO C-ESTADO
+               MOVE FECI TO C-FECHA-ALTA
+               PERFORM COMPROBAR-AUTORIZACION-PII
+               EXEC CICS
+                   REWRITE FILE('CLIENTES')
+                           FROM(REGISTRO-CLIENTES)
+                           RESP(RESPUESTA)
+               END-EXEC
+               IF RESPUESTA = DFHRESP(NORMAL)
+                   MOVE 'CLIENTE MODIFICADO CORRECTAMENTE' TO MSGO
+                   MOVE NOMI TO NOMO
+                   MOVE APEI TO APEO
+                   MOVE ESTI TO ESTO
+                   MOVE FECI TO FECO
+                   IF ES-AUTORIZADO-PII
+                       MOVE TLFI TO TLFO
+                       MOVE DIRI TO DIRO
+                       MOVE EMAI TO EMAO
+                   ELSE
+                       MOVE SPACES TO TLFO DIRO EMAO
+                   END-IF
+               ELSE
+                   PERFORM FALLO-MANTENIMIENTO
+               END-IF
+           ELSE
+               PERFORM FALLO-MANTENIMIENTO
+           END-IF.
+      *============================================================
+      * BAJA DE UN CLIENTE (PF9)
+      *============================================================
+       BAJA-CLIENTE.
+           MOVE SPACES TO CA-MODO.
+           EXEC CICS
+               DELETE FILE('CLIENTES')
+                      RIDFLD(DNII)
+                      RESP(RESPUESTA)
+           END-EXEC.
+           IF RESPUESTA = DFHRESP(NORMAL)
+               MOVE 'CLIENTE DADO DE BAJA CORRECTAMENTE' TO MSGO
+               MOVE SPACE TO NOMO APEO TLFO DIRO EMAO ESTO FECO
+           ELSE
+               PERFORM FALLO-MANTENIMIENTO
+           END-IF.
+      *============================================================
+      * NAVEGACION HACIA ADELANTE (PF8) CUANDO NO SE CONOCE EL DNI
+      *============================================================
+       NAVEGAR-ADELANTE.
+           IF CA-MODO = 'B'
+               MOVE 'S' TO WS-BROWSE-CONTINUA
+           ELSE
+               MOVE 'N' TO WS-BROWSE-CONTINUA
+               MOVE DNII  TO CA-ULT-DNI
+               MOVE 'B'   TO CA-MODO
+           END-IF.
+           EXEC CICS
+               STARTBR FILE('CLIENTES')
+                       RIDFLD(CA-ULT-DNI)
+                       GTEQ
+                       RESP(RESPUESTA)
+           END-EXEC.
+           IF RESPUESTA = DFHRESP(NORMAL) OR RESPUESTA = DFHRESP(NOTFND)
+               IF WS-BROWSE-CONTINUA = 'S'
+                   PERFORM SALTAR-ULTIMO-ADELANTE
+               END-IF
+               PERFORM LEER-VARIOS-ADELANTE
+               EXEC CICS ENDBR FILE('CLIENTES') END-EXEC
+           ELSE
+               PERFORM FALLO-FICHERO
+           END-IF.
+      *============================================================
+      * NAVEGACION HACIA ATRAS (PF7) CUANDO NO SE CONOCE EL DNI
+      *============================================================
+       NAVEGAR-ATRAS.
+           IF CA-MODO = 'B'
+               MOVE 'S' TO WS-BROWSE-CONTINUA
+           ELSE
+               MOVE 'N' TO WS-BROWSE-CONTINUA
+               MOVE DNII  TO CA-ULT-DNI
+               MOVE 'B'   TO CA-MODO
+           END-IF.
+           EXEC CICS
+               STARTBR FILE('CLIENTES')
+                       RIDFLD(CA-ULT-DNI)
+                       GTEQ
+                       RESP(RESPUESTA)
+           END-EXEC.
+           IF RESPUESTA = DFHRESP(NORMAL) OR RESPUESTA = DFHRESP(NOTFND)
+               IF WS-BROWSE-CONTINUA = 'S'
+                   PERFORM SALTAR-ULTIMO-ATRAS
+               END-IF
+               PERFORM LEER-VARIOS-ATRAS
+               EXEC CICS ENDBR FILE('CLIENTES') END-EXEC
+           ELSE
+               PERFORM FALLO-FICHERO
+           END-IF.
+      *============================================================
+      * LA PRIMERA LECTURA TRAS UN STARTBR DE CONTINUACION DEVUELVE
+      * DE NUEVO EL ULTIMO REGISTRO YA MOSTRADO EN LA PAGINA ANTERIOR;
+      * SE DESCARTA AQUI PARA QUE CADA PAGINA MUESTRE 5 REGISTROS
+      * NUEVOS.
+      *============================================================
+       SALTAR-ULTIMO-ADELANTE.
+           EXEC CICS
+               READNEXT FILE('CLIENTES')
+                        INTO(REGISTRO-CLIENTES)
+                        RIDFLD(CA-ULT-DNI)
+                        RESP(RESPUESTA)
+           END-EXEC.
+           IF RESPUESTA = DFHRESP(NORMAL)
+               MOVE C-DNI TO CA-ULT-DNI
+           END-IF.
+      *
+       SALTAR-ULTIMO-ATRAS.
+           EXEC CICS
+               READPREV FILE('CLIENTES')
+                        INTO(REGISTRO-CLIENTES)
+                        RIDFLD(CA-ULT-DNI)
+                        RESP(RESPUESTA)
+           END-EXEC.
+           IF RESPUESTA = DFHRESP(NORMAL)
+               MOVE C-DNI TO CA-ULT-DNI
+           END-IF.
+      *
+       LEER-VARIOS-ADELANTE.
+           PERFORM LIMPIAR-LINEAS-NAVEGACION.
+           MOVE 1 TO WS-IDX.
+           PERFORM UNTIL WS-IDX > 5
+               EXEC CICS
+                   READNEXT FILE('CLIENTES')
+                            INTO(REGISTRO-CLIENTES)
+                            RIDFLD(CA-ULT-DNI)
+                            RESP(RESPUESTA)
+               END-EXEC
+               IF RESPUESTA = DFHRESP(NORMAL)
+                   PERFORM CARGAR-LINEA-NAVEGACION
+                   MOVE C-DNI TO CA-ULT-DNI
+                   ADD 1 TO WS-IDX
+               ELSE
+                   MOVE 'FIN DEL FICHERO, NO HAY MAS REGISTROS' TO MSGO
+                   MOVE 6 TO WS-IDX
+               END-IF
+           END-PERFORM.
+      *
+       LEER-VARIOS-ATRAS.
+           PERFORM LIMPIAR-LINEAS-NAVEGACION.
+           MOVE 1 TO WS-IDX.
+           PERFORM UNTIL WS-IDX > 5
+               EXEC CICS
+                   READPREV FILE('CLIENTES')
+                            INTO(REGISTRO-CLIENTES)
+                            RIDFLD(CA-ULT-DNI)
+                            RESP(RESPUESTA)
+               END-EXEC
+               IF RESPUESTA = DFHRESP(NORMAL)
+                   PERFORM CARGAR-LINEA-NAVEGACION
+                   MOVE C-DNI TO CA-ULT-DNI
+                   ADD 1 TO WS-IDX
+               ELSE
+                   MOVE 'PRINCIPIO DEL FICHERO, NO HAY MAS REGISTROS'
+                        TO MSGO
+                   MOVE 6 TO WS-IDX
+               END-IF
+           END-PERFORM.
+      *
+       LIMPIAR-LINEAS-NAVEGACION.
+           MOVE SPACES TO BR1DO BR1NO BR1AO
+                          BR2DO BR2NO BR2AO
+                          BR3DO BR3NO BR3AO
+                          BR4DO BR4NO BR4AO
+                          BR5DO BR5NO BR5AO.
+           MOVE 'UTILICE PF7/PF8 PARA RETROCEDER/AVANZAR' TO MSGO.
+      *
+       CARGAR-LINEA-NAVEGACION.
+           EVALUATE WS-IDX
+               WHEN 1
+                   MOVE C-DNI      TO BR1DO
+                   MOVE C-NOMBRE   TO BR1NO
+                   MOVE C-APELLIDO TO BR1AO
+               WHEN 2
+                   MOVE C-DNI      TO BR2DO
+                   MOVE C-NOMBRE   TO BR2NO
+                   MOVE C-APELLIDO TO BR2AO
+               WHEN 3
+                   MOVE C-DNI      TO BR3DO
+                   MOVE C-NOMBRE   TO BR3NO
+                   MOVE C-APELLIDO TO BR3AO
+               WHEN 4
+                   MOVE C-DNI      TO BR4DO
+                   MOVE C-NOMBRE   TO BR4NO
+                   MOVE C-APELLIDO TO BR4AO
+               WHEN 5
+                   MOVE C-DNI      TO BR5DO
+                   MOVE C-NOMBRE   TO BR5NO
+                   MOVE C-APELLIDO TO BR5AO
+           END-EVALUATE.
+      *
+       FALLO-FICHERO.
+           EVALUATE RESPUESTA
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'EL CLIENTE NO EXISTE.' TO MSGO
+                   MOVE SPACE TO NOMO
+                                 APEO
+                                 TLFO
+                                 DIRO
+                                 EMAO
+                                 ESTO
+                                 FECO
+               WHEN DFHRESP(NOTOPEN)
+                   MOVE 'SERVICIO NO DISPONIBLE, INTENTELO MAS TARDE'
+                        TO MSGO
+               WHEN DFHRESP(DISABLED)
+                   MOVE 'SERVICIO NO DISPONIBLE, INTENTELO MAS TARDE'
+                        TO MSGO
+               WHEN OTHER
+                   EXEC CICS ABEND
+                   END-EXEC
+           END-EVALUATE.
+      *============================================================
+      * RESPUESTAS DE LOS MOVIMIENTOS DE MANTENIMIENTO
+      *============================================================
+       FALLO-MANTENIMIENTO.
+           EVALUATE RESPUESTA
+               WHEN DFHRESP(DUPKEY)
+                   MOVE 'YA EXISTE UN CLIENTE CON ESE DNI' TO MSGO
+               WHEN DFHRESP(DUPREC)
+                   MOVE 'YA EXISTE UN CLIENTE CON ESE DNI' TO MSGO
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'EL CLIENTE NO EXISTE.' TO MSGO
+               WHEN DFHRESP(NOTOPEN)
+                   MOVE 'SERVICIO NO DISPONIBLE, INTENTELO MAS TARDE'
+                        TO MSGO
+               WHEN DFHRESP(DISABLED)
+                   MOVE 'SERVICIO NO DISPONIBLE, INTENTELO MAS TARDE'
+                        TO MSGO
+               WHEN OTHER
+                   EXEC CICS ABEND
+                   END-EXEC
+           END-EVALUATE.
+      *
+       FIN-PGM.
                EXEC CICS RETURN                                         
                END-EXEC.                                                
                GOBACK.                                                  
\ No newline at end of file
