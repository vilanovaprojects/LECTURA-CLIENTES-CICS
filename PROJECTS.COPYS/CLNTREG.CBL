@@ -0,0 +1,14 @@
+      *==============================================================
+      * LAYOUT DEL REGISTRO DEL FICHERO CLIENTES (VSAM KSDS, CLAVE
+      * POR C-DNI). COMPARTIDO POR LOS PROGRAMAS ONLINE Y BATCH QUE
+      * ACCEDEN AL FICHERO.
+      *==============================================================
+       01  REGISTRO-CLIENTES.
+           05  C-DNI                      PIC X(9).
+           05  C-NOMBRE                   PIC X(10).
+           05  C-APELLIDO                 PIC X(21).
+           05  C-TELEFONO                 PIC X(9).
+           05  C-DIRECCION                PIC X(35).
+           05  C-EMAIL                    PIC X(35).
+           05  C-ESTADO                   PIC X(1).
+           05  C-FECHA-ALTA               PIC X(8).
