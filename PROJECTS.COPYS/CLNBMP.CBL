@@ -0,0 +1,157 @@
+       01  CLNBMPI.
+           02  FILLER PIC X(12).
+           02  SURL    COMP  PIC  S9(4).
+           02  SURF    PICTURE X.
+           02  FILLER REDEFINES SURF.
+             03 SURA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SURI  PIC X(21).
+           02  L1DL    COMP  PIC  S9(4).
+           02  L1DF    PICTURE X.
+           02  FILLER REDEFINES L1DF.
+             03 L1DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L1DI  PIC X(9).
+           02  L1NL    COMP  PIC  S9(4).
+           02  L1NF    PICTURE X.
+           02  FILLER REDEFINES L1NF.
+             03 L1NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L1NI  PIC X(10).
+           02  L1AL    COMP  PIC  S9(4).
+           02  L1AF    PICTURE X.
+           02  FILLER REDEFINES L1AF.
+             03 L1AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L1AI  PIC X(21).
+           02  L2DL    COMP  PIC  S9(4).
+           02  L2DF    PICTURE X.
+           02  FILLER REDEFINES L2DF.
+             03 L2DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L2DI  PIC X(9).
+           02  L2NL    COMP  PIC  S9(4).
+           02  L2NF    PICTURE X.
+           02  FILLER REDEFINES L2NF.
+             03 L2NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L2NI  PIC X(10).
+           02  L2AL    COMP  PIC  S9(4).
+           02  L2AF    PICTURE X.
+           02  FILLER REDEFINES L2AF.
+             03 L2AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L2AI  PIC X(21).
+           02  L3DL    COMP  PIC  S9(4).
+           02  L3DF    PICTURE X.
+           02  FILLER REDEFINES L3DF.
+             03 L3DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L3DI  PIC X(9).
+           02  L3NL    COMP  PIC  S9(4).
+           02  L3NF    PICTURE X.
+           02  FILLER REDEFINES L3NF.
+             03 L3NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L3NI  PIC X(10).
+           02  L3AL    COMP  PIC  S9(4).
+           02  L3AF    PICTURE X.
+           02  FILLER REDEFINES L3AF.
+             03 L3AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L3AI  PIC X(21).
+           02  L4DL    COMP  PIC  S9(4).
+           02  L4DF    PICTURE X.
+           02  FILLER REDEFINES L4DF.
+             03 L4DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L4DI  PIC X(9).
+           02  L4NL    COMP  PIC  S9(4).
+           02  L4NF    PICTURE X.
+           02  FILLER REDEFINES L4NF.
+             03 L4NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L4NI  PIC X(10).
+           02  L4AL    COMP  PIC  S9(4).
+           02  L4AF    PICTURE X.
+           02  FILLER REDEFINES L4AF.
+             03 L4AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L4AI  PIC X(21).
+           02  L5DL    COMP  PIC  S9(4).
+           02  L5DF    PICTURE X.
+           02  FILLER REDEFINES L5DF.
+             03 L5DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L5DI  PIC X(9).
+           02  L5NL    COMP  PIC  S9(4).
+           02  L5NF    PICTURE X.
+           02  FILLER REDEFINES L5NF.
+             03 L5NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L5NI  PIC X(10).
+           02  L5AL    COMP  PIC  S9(4).
+           02  L5AF    PICTURE X.
+           02  FILLER REDEFINES L5AF.
+             03 L5AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  L5AI  PIC X(21).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MSGI  PIC X(60).
+       01  CLNBMPO REDEFINES CLNBMPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  SURH    PICTURE X.
+           02  SURO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  L1DH    PICTURE X.
+           02  L1DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  L1NH    PICTURE X.
+           02  L1NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  L1AH    PICTURE X.
+           02  L1AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  L2DH    PICTURE X.
+           02  L2DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  L2NH    PICTURE X.
+           02  L2NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  L2AH    PICTURE X.
+           02  L2AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  L3DH    PICTURE X.
+           02  L3DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  L3NH    PICTURE X.
+           02  L3NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  L3AH    PICTURE X.
+           02  L3AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  L4DH    PICTURE X.
+           02  L4DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  L4NH    PICTURE X.
+           02  L4NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  L4AH    PICTURE X.
+           02  L4AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  L5DH    PICTURE X.
+           02  L5DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  L5NH    PICTURE X.
+           02  L5NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  L5AH    PICTURE X.
+           02  L5AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
