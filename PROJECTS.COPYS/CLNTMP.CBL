@@ -29,7 +29,115 @@
            02  FILLER REDEFINES DIRF.                                   
              03 DIRA    PICTURE X.                                      
            02  FILLER   PICTURE X(1).                                   
-           02  DIRI  PIC X(35).                                         
+           02  DIRI  PIC X(35).
+           02  EMAL    COMP  PIC  S9(4).
+           02  EMAF    PICTURE X.
+           02  FILLER REDEFINES EMAF.
+             03 EMAA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  EMAI  PIC X(35).
+           02  ESTL    COMP  PIC  S9(4).
+           02  ESTF    PICTURE X.
+           02  FILLER REDEFINES ESTF.
+             03 ESTA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ESTI  PIC X(1).
+           02  FECL    COMP  PIC  S9(4).
+           02  FECF    PICTURE X.
+           02  FILLER REDEFINES FECF.
+             03 FECA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  FECI  PIC X(8).
+           02  BR1DL    COMP  PIC  S9(4).
+           02  BR1DF    PICTURE X.
+           02  FILLER REDEFINES BR1DF.
+             03 BR1DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR1DI  PIC X(9).
+           02  BR1NL    COMP  PIC  S9(4).
+           02  BR1NF    PICTURE X.
+           02  FILLER REDEFINES BR1NF.
+             03 BR1NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR1NI  PIC X(10).
+           02  BR1AL    COMP  PIC  S9(4).
+           02  BR1AF    PICTURE X.
+           02  FILLER REDEFINES BR1AF.
+             03 BR1AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR1AI  PIC X(21).
+           02  BR2DL    COMP  PIC  S9(4).
+           02  BR2DF    PICTURE X.
+           02  FILLER REDEFINES BR2DF.
+             03 BR2DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR2DI  PIC X(9).
+           02  BR2NL    COMP  PIC  S9(4).
+           02  BR2NF    PICTURE X.
+           02  FILLER REDEFINES BR2NF.
+             03 BR2NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR2NI  PIC X(10).
+           02  BR2AL    COMP  PIC  S9(4).
+           02  BR2AF    PICTURE X.
+           02  FILLER REDEFINES BR2AF.
+             03 BR2AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR2AI  PIC X(21).
+           02  BR3DL    COMP  PIC  S9(4).
+           02  BR3DF    PICTURE X.
+           02  FILLER REDEFINES BR3DF.
+             03 BR3DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR3DI  PIC X(9).
+           02  BR3NL    COMP  PIC  S9(4).
+           02  BR3NF    PICTURE X.
+           02  FILLER REDEFINES BR3NF.
+             03 BR3NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR3NI  PIC X(10).
+           02  BR3AL    COMP  PIC  S9(4).
+           02  BR3AF    PICTURE X.
+           02  FILLER REDEFINES BR3AF.
+             03 BR3AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR3AI  PIC X(21).
+           02  BR4DL    COMP  PIC  S9(4).
+           02  BR4DF    PICTURE X.
+           02  FILLER REDEFINES BR4DF.
+             03 BR4DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR4DI  PIC X(9).
+           02  BR4NL    COMP  PIC  S9(4).
+           02  BR4NF    PICTURE X.
+           02  FILLER REDEFINES BR4NF.
+             03 BR4NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR4NI  PIC X(10).
+           02  BR4AL    COMP  PIC  S9(4).
+           02  BR4AF    PICTURE X.
+           02  FILLER REDEFINES BR4AF.
+             03 BR4AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR4AI  PIC X(21).
+           02  BR5DL    COMP  PIC  S9(4).
+           02  BR5DF    PICTURE X.
+           02  FILLER REDEFINES BR5DF.
+             03 BR5DA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR5DI  PIC X(9).
+           02  BR5NL    COMP  PIC  S9(4).
+           02  BR5NF    PICTURE X.
+           02  FILLER REDEFINES BR5NF.
+             03 BR5NA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR5NI  PIC X(10).
+           02  BR5AL    COMP  PIC  S9(4).
+           02  BR5AF    PICTURE X.
+           02  FILLER REDEFINES BR5AF.
+             03 BR5AA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  BR5AI  PIC X(21).
            02  MSGL    COMP  PIC  S9(4).                                
            02  MSGF    PICTURE X.                                       
            02  FILLER REDEFINES MSGF.                                   
@@ -52,7 +160,61 @@
            02  TLFO  PIC X(9).                                          
            02  FILLER PICTURE X(3).                                     
            02  DIRH    PICTURE X.                                       
-           02  DIRO  PIC X(35).                                         
-           02  FILLER PICTURE X(3).                                     
+           02  DIRO  PIC X(35).
+           02  FILLER PICTURE X(3).
+           02  EMAH    PICTURE X.
+           02  EMAO  PIC X(35).
+           02  FILLER PICTURE X(3).
+           02  ESTH    PICTURE X.
+           02  ESTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  FECH    PICTURE X.
+           02  FECO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  BR1DH    PICTURE X.
+           02  BR1DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  BR1NH    PICTURE X.
+           02  BR1NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  BR1AH    PICTURE X.
+           02  BR1AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  BR2DH    PICTURE X.
+           02  BR2DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  BR2NH    PICTURE X.
+           02  BR2NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  BR2AH    PICTURE X.
+           02  BR2AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  BR3DH    PICTURE X.
+           02  BR3DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  BR3NH    PICTURE X.
+           02  BR3NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  BR3AH    PICTURE X.
+           02  BR3AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  BR4DH    PICTURE X.
+           02  BR4DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  BR4NH    PICTURE X.
+           02  BR4NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  BR4AH    PICTURE X.
+           02  BR4AO  PIC X(21).
+           02  FILLER PICTURE X(3).
+           02  BR5DH    PICTURE X.
+           02  BR5DO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  BR5NH    PICTURE X.
+           02  BR5NO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  BR5AH    PICTURE X.
+           02  BR5AO  PIC X(21).
+           02  FILLER PICTURE X(3).
            02  MSGH    PICTURE X.                                       
            02  MSGO  PIC X(60).                                         
\ No newline at end of file
