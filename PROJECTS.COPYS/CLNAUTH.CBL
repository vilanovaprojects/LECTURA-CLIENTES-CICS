@@ -0,0 +1,16 @@
+      *==============================================================
+      * TABLA DE USUARIOS CON PERMISO PARA VER DATOS DE CARACTER
+      * PERSONAL (TELEFONO Y DIRECCION) EN LA CONSULTA DE CLIENTES.
+      * SE COMPARA CONTRA EIBUSERID. LOS USUARIOS QUE NO APARECEN EN
+      * LA TABLA VEN EL NOMBRE PERO NO EL TELEFONO NI LA DIRECCION.
+      *==============================================================
+       01  TABLA-USUARIOS-PII.
+           05  FILLER                 PIC X(8) VALUE 'SUPERVIS'.
+           05  FILLER                 PIC X(8) VALUE 'ADMIN001'.
+           05  FILLER                 PIC X(8) VALUE 'ADMIN002'.
+           05  FILLER                 PIC X(8) VALUE 'CLNTSYS '.
+       01  TABLA-USUARIOS-PII-R REDEFINES TABLA-USUARIOS-PII.
+           05  USUARIO-PII            PIC X(8) OCCURS 4 TIMES
+                                       INDEXED BY IX-USUARIO-PII.
+       01  USUARIO-AUTORIZADO-PII    PIC X(3) VALUE 'NO'.
+           88  ES-AUTORIZADO-PII             VALUE 'SI'.
