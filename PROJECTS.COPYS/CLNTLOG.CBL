@@ -0,0 +1,12 @@
+      *==============================================================
+      * LAYOUT DEL REGISTRO DE AUDITORIA DE CONSULTAS AL FICHERO
+      * CLIENTES. SE ESCRIBE UN REGISTRO EN EL FICHERO CLNTLOG CADA
+      * VEZ QUE UNA CONSULTA DEVUELVE UN CLIENTE ENCONTRADO.
+      *==============================================================
+       01  REGISTRO-CLNTLOG.
+           05  LOG-DNI                    PIC X(9).
+           05  LOG-TRANID                 PIC X(4).
+           05  LOG-TERMID                 PIC X(4).
+           05  LOG-USERID                 PIC X(8).
+           05  LOG-FECHA                  PIC X(8).
+           05  LOG-HORA                   PIC X(6).
