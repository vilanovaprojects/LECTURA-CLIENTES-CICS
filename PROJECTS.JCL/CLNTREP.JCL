@@ -0,0 +1,11 @@
+//CLNTREP  JOB  (ACCTNO),'LISTADO CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* LISTADO BATCH DEL FICHERO MAESTRO DE CLIENTES
+//*********************************************************
+//PASO010  EXEC PGM=CLNTREP
+//STEPLIB  DD   DSN=PROJECTS.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=PROJECTS.VSAM.CLIENTES,DISP=SHR
+//LISTADO  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
