@@ -0,0 +1,15 @@
+//CLNTEXT  JOB  (ACCTNO),'EXTRACCION CRM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* EXTRACCION NOCTURNA DEL FICHERO MAESTRO DE CLIENTES PARA
+//* EL INTERFAZ CON EL SISTEMA DE MARKETING/CRM. SI EL PASO
+//* SE INTERRUMPE, UNA NUEVA EJECUCION CONTINUA A PARTIR DEL
+//* ULTIMO CHECKPOINT EN LUGAR DE REPROCESAR TODO EL FICHERO.
+//*********************************************************
+//PASO010  EXEC PGM=CLNTEXT
+//STEPLIB  DD   DSN=PROJECTS.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=PROJECTS.VSAM.CLIENTES,DISP=SHR
+//EXTRACTO DD   DSN=PROJECTS.CRM.EXTRACTO,DISP=OLD
+//CHKPOINT DD   DSN=PROJECTS.CRM.CHECKPOINT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
